@@ -0,0 +1,97 @@
+       ID Division.
+       Program-ID. test9014mf.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select MANIFEST-FILE Assign MANIFEST
+               File Status Is WS-MANIFEST-STATUS.
+       Data Division.
+       File Section.
+       FD  MANIFEST-FILE.
+           COPY RPTREC.
+       Working-Storage Section.
+       01  WS-MANIFEST-STATUS        PIC X(02) VALUE '00'.
+       01  MANIFEST-DATA.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014  CALLS TEST9014A, TEST9014B'.
+           05  FILLER PIC X(36) VALUE
+               '      A001-A005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014A CALLS TEST9014A1/A2/A3    '.
+           05  FILLER PIC X(36) VALUE
+               '      B001-B005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014B CALLS TEST9014B1/B2/B3    '.
+           05  FILLER PIC X(36) VALUE
+               '      B001-B005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014A1CALLS PGM4/PGM3/PGM6      '.
+           05  FILLER PIC X(36) VALUE
+               '      C001-C005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014A2CALLS PGM3/PGM6           '.
+           05  FILLER PIC X(36) VALUE
+               '      D001-D005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014A3CALLS PGM3/PGM6           '.
+           05  FILLER PIC X(36) VALUE
+               '      E001-E005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014B1CALLS PGM2/PGM3/PGM6      '.
+           05  FILLER PIC X(36) VALUE
+               '      C001-C005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014B2CALLS PGM3/PGM6           '.
+           05  FILLER PIC X(36) VALUE
+               '      D001-D005                     '.
+           05  FILLER PIC X(36) VALUE
+               'TEST9014B3CALLS PGM3/PGM6           '.
+           05  FILLER PIC X(36) VALUE
+               '      E001-E005                     '.
+       01  MANIFEST-TABLE REDEFINES MANIFEST-DATA.
+           05  MANIFEST-ROW OCCURS 9 TIMES INDEXED BY MF-IDX.
+               10  MF-PROGRAM         PIC X(10).
+               10  MF-CALLS           PIC X(32).
+               10  MF-FILES           PIC X(30).
+       Procedure Division.
+       0000-MAINLINE.
+           OPEN OUTPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS NOT = '00'
+               DISPLAY 'TEST9014MF - MANIFEST DD WILL NOT OPEN - '
+                   'STATUS ' WS-MANIFEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           PERFORM 1000-WRITE-HEADINGS THRU 1000-WRITE-HEADINGS-EXIT
+           PERFORM 8000-WRITE-ROW THRU 8000-WRITE-ROW-EXIT
+               VARYING MF-IDX FROM 1 BY 1 UNTIL MF-IDX > 9
+           CLOSE MANIFEST-FILE
+           EXIT PROGRAM.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-WRITE-HEADINGS.
+           MOVE SPACES TO CTL-RPT-LINE
+           MOVE 'TEST9014 NIGHTLY CHAIN - RUN MANIFEST' TO CTL-RPT-LINE
+           WRITE CTL-RPT-RECORD
+           MOVE SPACES TO CTL-RPT-LINE
+           WRITE CTL-RPT-RECORD
+           MOVE 'PROGRAM' TO CTL-RPT-LINE (3:7)
+           MOVE 'CALLS' TO CTL-RPT-LINE (14:5)
+           MOVE 'FILES' TO CTL-RPT-LINE (47:5)
+           WRITE CTL-RPT-RECORD
+           MOVE SPACES TO CTL-RPT-LINE
+           WRITE CTL-RPT-RECORD.
+       1000-WRITE-HEADINGS-EXIT.
+           EXIT.
+
+       8000-WRITE-ROW.
+           MOVE SPACES TO CTL-RPT-LINE
+           MOVE MF-PROGRAM (MF-IDX) TO CTL-RPT-LINE (3:10)
+           MOVE MF-CALLS (MF-IDX) TO CTL-RPT-LINE (14:32)
+           MOVE MF-FILES (MF-IDX) TO CTL-RPT-LINE (47:30)
+           WRITE CTL-RPT-RECORD.
+       8000-WRITE-ROW-EXIT.
+           EXIT.
+
+       END PROGRAM test9014mf.
