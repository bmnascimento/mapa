@@ -3,16 +3,61 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select A001 Assign UT-S-DD000001.
-           Select A002 Assign S-DD000002.
-           Select A003 Assign DD000003.
-           Select A004 Assign BEEP.
-           Select A005 Assign 'ZERO'.
+           Select A001 Assign Dynamic AM-A01.
+           Select A002 Assign Dynamic AM-A02.
+           Select A003 Assign Dynamic AM-A03.
+           Select A004 Assign Dynamic AM-A04.
+           Select A005 Assign Dynamic AM-A05.
+           Select CTL-RPT-FILE Assign CTLRPT
+               File Status Is WS-CTLRPT-STATUS.
+           Select RUN-PARM-FILE Assign RUNPARM
+               File Status Is WS-RUNPARM-STATUS.
+           Select PGMTBL-FILE Assign PGMTBL
+               File Status Is WS-PGMTBL-STATUS.
+           Select ENVMAP-FILE Assign ENVMAP
+               File Status Is WS-ENVMAP-STATUS.
        Data Division.
+       File Section.
+       FD  A001.
+           COPY GENRECRD.
+       FD  A002.
+           COPY GENRECRD.
+       FD  A003.
+           COPY GENRECRD.
+       FD  A004.
+           COPY GENRECRD.
+       FD  A005.
+           COPY GENRECRD.
+       FD  CTL-RPT-FILE.
+           COPY RPTREC.
+       FD  RUN-PARM-FILE.
+           COPY RUNPARM.
+       FD  PGMTBL-FILE.
+           COPY PGMTBL.
+       FD  ENVMAP-FILE.
+           COPY ENVMAP.
        Working-Storage Section.
        01  WORK-AREAS.
-           05  WS-COUNT              PIC S9999 COMP-3 VALUE +0.
+           05  WS-COUNT              PIC S9(7) COMP-3 VALUE +0.
+           05  WS-GRAND-TOTAL        PIC S9(9) COMP-3 VALUE +0.
            05  PGM1                  PIC X(008) VALUE 'PGMA0001'.
+           05  WS-CTLRPT-STATUS      PIC X(02) VALUE '00'.
+           05  WS-RUNPARM-STATUS     PIC X(02) VALUE '00'.
+           05  WS-PGMTBL-STATUS      PIC X(02) VALUE '00'.
+           05  WS-ENVMAP-STATUS      PIC X(02) VALUE '00'.
+           05  WS-ENVIRONMENT        PIC X(04) VALUE 'PROD'.
+           05  WS-EOF-PGMTBL         PIC X(01) VALUE 'N'.
+               88  EOF-PGMTBL                  VALUE 'Y'.
+           05  WS-EOF-ENVMAP         PIC X(01) VALUE 'N'.
+               88  EOF-ENVMAP                  VALUE 'Y'.
+           05  WS-EOF-A001           PIC X(01) VALUE 'N'.
+               88  EOF-A001                    VALUE 'Y'.
+           05  WS-EOF-A002           PIC X(01) VALUE 'N'.
+               88  EOF-A002                    VALUE 'Y'.
+           05  WS-EOF-A003           PIC X(01) VALUE 'N'.
+               88  EOF-A003                    VALUE 'Y'.
+           05  WS-VALID-FLAG         PIC X(01) VALUE 'Y'.
+               88  ASSIGNMENTS-ARE-VALID        VALUE 'Y'.
        01  GLOBAL-AREAS GLOBAL.
            05  PGM2                  PIC X(008) VALUE 'PGMA0002'.
            05  ABC.
@@ -21,144 +66,2065 @@
                        20  PGM3      PIC X(008) VALUE 'PGMA0003'.
                    15  JKL.
                        20  PGM3      PIC X(008) VALUE 'PGMB0003'.
+                   15  MNO.
+                       20  PGM3      PIC X(008) VALUE 'PGMC0003'.
            05  PGM4                  PIC X(008) VALUE SPACES.
+           05  ASSIGN-MAP.
+               10  AM-A01            PIC X(20) VALUE 'UT-S-DD000001'.
+               10  AM-A02            PIC X(20) VALUE 'S-DD000002'.
+               10  AM-A03            PIC X(20) VALUE 'DD000003'.
+               10  AM-A04            PIC X(20) VALUE 'BEEP'.
+               10  AM-A05            PIC X(20) VALUE 'ZERO'.
+               10  AM-B11            PIC X(20) VALUE 'UT-S-DD000011'.
+               10  AM-B12            PIC X(20) VALUE 'S-DD000012'.
+               10  AM-B13            PIC X(20) VALUE 'DD000013'.
+               10  AM-B14            PIC X(20) VALUE 'ABORT'.
+               10  AM-B15            PIC X(20) VALUE 'PASSWORD'.
+               10  AM-C11            PIC X(20) VALUE 'UT-S-DD000111'.
+               10  AM-C12            PIC X(20) VALUE 'S-DD000112'.
+               10  AM-C13            PIC X(20) VALUE 'DD000113'.
+               10  AM-C14            PIC X(20) VALUE 'ASCII'.
+               10  AM-C15            PIC X(20) VALUE 'EBCDIC'.
+               10  AM-D11            PIC X(20) VALUE 'UT-S-DD000211'.
+               10  AM-D12            PIC X(20) VALUE 'S-DD000212'.
+               10  AM-D13            PIC X(20) VALUE 'DD000213'.
+               10  AM-D14            PIC X(20) VALUE 'IMPORT'.
+               10  AM-D15            PIC X(20) VALUE 'INTEGER'.
+               10  AM-E11            PIC X(20) VALUE 'UT-S-DD000311'.
+               10  AM-E12            PIC X(20) VALUE 'S-DD000312'.
+               10  AM-E13            PIC X(20) VALUE 'DD000313'.
+               10  AM-E14            PIC X(20) VALUE 'EXPORT'.
+               10  AM-E15            PIC X(20) VALUE 'OCTAL'.
+               10  AM-B21            PIC X(20) VALUE 'UT-S-DD000012'.
+               10  AM-B22            PIC X(20) VALUE 'S-DD000022'.
+               10  AM-B23            PIC X(20) VALUE 'DD000023'.
+               10  AM-B24            PIC X(20) VALUE 'ABORT'.
+               10  AM-B25            PIC X(20) VALUE 'PASSWORD'.
+               10  AM-C21            PIC X(20) VALUE 'UT-S-DD000121'.
+               10  AM-C22            PIC X(20) VALUE 'S-DD000122'.
+               10  AM-C23            PIC X(20) VALUE 'DD000123'.
+               10  AM-C24            PIC X(20) VALUE 'ASCII'.
+               10  AM-C25            PIC X(20) VALUE 'EBCDIC'.
+               10  AM-D21            PIC X(20) VALUE 'UT-S-DD000221'.
+               10  AM-D22            PIC X(20) VALUE 'S-DD000222'.
+               10  AM-D23            PIC X(20) VALUE 'DD000223'.
+               10  AM-D24            PIC X(20) VALUE 'BLURN'.
+               10  AM-D25            PIC X(20) VALUE 'BLERGH'.
+               10  AM-E21            PIC X(20) VALUE 'UT-S-DD000321'.
+               10  AM-E22            PIC X(20) VALUE 'S-DD000322'.
+               10  AM-E23            PIC X(20) VALUE 'DD000323'.
+               10  AM-E24            PIC X(20) VALUE 'BLIMP'.
+               10  AM-E25            PIC X(20) VALUE 'GRONK'.
+           05  CONTROL-TOTALS.
+               10  CT-A1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-A2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-A3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-B1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-B2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-B3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-C1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-C2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-C3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-D1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-D2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-D3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-E1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-E2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-E3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-F1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-F2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-F3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-G1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-G2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-G3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-H1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-H2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-H3             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-I1             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-I2             PIC S9(7) COMP-3 VALUE +0.
+               10  CT-I3             PIC S9(7) COMP-3 VALUE +0.
+           05  RESTART-CONTROL.
+               10  WS-RESTART-STAGE  PIC X(10) VALUE 'START'.
+               10  WS-RESTART-SEQ    PIC 9(02) VALUE 00.
 
        Procedure Division.
-           MOVE 'PGMA0004' TO PGM4
-           CALL 'test9014a'
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 1020-LOAD-PGM-TABLE THRU 1020-LOAD-PGM-TABLE-EXIT
+           PERFORM 1025-LOAD-ENVMAP THRU 1025-LOAD-ENVMAP-EXIT
+           PERFORM 1030-VALIDATE-ASSIGN THRU 1030-VALIDATE-ASSIGN-EXIT
+           IF NOT ASSIGNMENTS-ARE-VALID
+               DISPLAY 'TEST9014 - FILE-CONTROL ASSIGN VALIDATION '
+                   'FAILED - RUN TERMINATED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           IF WS-RESTART-SEQ <= 13
+               MOVE 'PGMA0004' TO PGM4
+               CALL 'test9014a'
+               CALL 'test9014ck' USING 'TEST9014A ' 'COMPLETE'
+           END-IF
+           IF WS-RESTART-SEQ <= 23
+               MOVE 'PGMB0004' TO PGM4
+               CALL 'test9014b'
+               CALL 'test9014ck' USING 'TEST9014B ' 'COMPLETE'
+           END-IF
+           PERFORM 8000-COUNT-A-FILES THRU 8000-COUNT-A-FILES-EXIT
+           PERFORM 8900-CONTROL-REPORT THRU 8900-CONTROL-REPORT-EXIT
+           CALL 'test9014ck' USING 'CLOSE     ' 'CLOSE   '
+           CALL 'test9014au' USING 'CLOSE     ' 'NONE' 'NONE    '
+               'NONE    '.
+       0000-MAINLINE-EXIT.
            EXIT PROGRAM.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNPARM-STATUS = '00'
+               READ RUN-PARM-FILE
+                   AT END
+                       MOVE 'START' TO WS-RESTART-STAGE
+                   NOT AT END
+                       MOVE RP-RESTART-STAGE TO WS-RESTART-STAGE
+                       MOVE RP-ENVIRONMENT TO WS-ENVIRONMENT
+               END-READ
+               CLOSE RUN-PARM-FILE
+           ELSE
+               MOVE 'START' TO WS-RESTART-STAGE
+           END-IF
+           PERFORM 1010-RESOLVE-RESTART THRU 1010-RESOLVE-RESTART-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1010-RESOLVE-RESTART.
+           EVALUATE WS-RESTART-STAGE
+               WHEN 'TEST9014A1'
+                   MOVE 11 TO WS-RESTART-SEQ
+               WHEN 'TEST9014A2'
+                   MOVE 12 TO WS-RESTART-SEQ
+               WHEN 'TEST9014A3'
+                   MOVE 13 TO WS-RESTART-SEQ
+               WHEN 'TEST9014A'
+                   MOVE 10 TO WS-RESTART-SEQ
+               WHEN 'TEST9014B1'
+                   MOVE 21 TO WS-RESTART-SEQ
+               WHEN 'TEST9014B2'
+                   MOVE 22 TO WS-RESTART-SEQ
+               WHEN 'TEST9014B3'
+                   MOVE 23 TO WS-RESTART-SEQ
+               WHEN 'TEST9014B'
+                   MOVE 20 TO WS-RESTART-SEQ
+               WHEN OTHER
+                   MOVE 00 TO WS-RESTART-SEQ
+           END-EVALUATE.
+       1010-RESOLVE-RESTART-EXIT.
+           EXIT.
+
+       1020-LOAD-PGM-TABLE.
+           OPEN INPUT PGMTBL-FILE
+           IF WS-PGMTBL-STATUS = '00'
+               PERFORM 1021-READ-PGM-TABLE THRU 1021-READ-PGM-TABLE-EXIT
+                   UNTIL EOF-PGMTBL
+               CLOSE PGMTBL-FILE
+           END-IF.
+       1020-LOAD-PGM-TABLE-EXIT.
+           EXIT.
+
+       1030-VALIDATE-ASSIGN.
+           CALL 'test9014vl' USING WS-VALID-FLAG.
+       1030-VALIDATE-ASSIGN-EXIT.
+           EXIT.
+
+       1025-LOAD-ENVMAP.
+           OPEN INPUT ENVMAP-FILE
+           IF WS-ENVMAP-STATUS = '00'
+               PERFORM 1026-READ-ENVMAP THRU 1026-READ-ENVMAP-EXIT
+                   UNTIL EOF-ENVMAP
+               CLOSE ENVMAP-FILE
+           END-IF.
+       1025-LOAD-ENVMAP-EXIT.
+           EXIT.
+
+       1026-READ-ENVMAP.
+           READ ENVMAP-FILE
+               AT END SET EOF-ENVMAP TO TRUE
+               NOT AT END
+                   IF EM-ENVIRONMENT = WS-ENVIRONMENT
+                       PERFORM 1027-APPLY-ENVMAP
+                           THRU 1027-APPLY-ENVMAP-EXIT
+                   END-IF
+           END-READ.
+       1026-READ-ENVMAP-EXIT.
+           EXIT.
+
+       1027-APPLY-ENVMAP.
+           EVALUATE EM-ASSIGN-KEY
+               WHEN 'A01' MOVE EM-ASSIGN-VALUE TO AM-A01
+               WHEN 'A02' MOVE EM-ASSIGN-VALUE TO AM-A02
+               WHEN 'A03' MOVE EM-ASSIGN-VALUE TO AM-A03
+               WHEN 'A04' MOVE EM-ASSIGN-VALUE TO AM-A04
+               WHEN 'A05' MOVE EM-ASSIGN-VALUE TO AM-A05
+               WHEN 'B11' MOVE EM-ASSIGN-VALUE TO AM-B11
+               WHEN 'B12' MOVE EM-ASSIGN-VALUE TO AM-B12
+               WHEN 'B13' MOVE EM-ASSIGN-VALUE TO AM-B13
+               WHEN 'B14' MOVE EM-ASSIGN-VALUE TO AM-B14
+               WHEN 'B15' MOVE EM-ASSIGN-VALUE TO AM-B15
+               WHEN 'C11' MOVE EM-ASSIGN-VALUE TO AM-C11
+               WHEN 'C12' MOVE EM-ASSIGN-VALUE TO AM-C12
+               WHEN 'C13' MOVE EM-ASSIGN-VALUE TO AM-C13
+               WHEN 'C14' MOVE EM-ASSIGN-VALUE TO AM-C14
+               WHEN 'C15' MOVE EM-ASSIGN-VALUE TO AM-C15
+               WHEN 'D11' MOVE EM-ASSIGN-VALUE TO AM-D11
+               WHEN 'D12' MOVE EM-ASSIGN-VALUE TO AM-D12
+               WHEN 'D13' MOVE EM-ASSIGN-VALUE TO AM-D13
+               WHEN 'D14' MOVE EM-ASSIGN-VALUE TO AM-D14
+               WHEN 'D15' MOVE EM-ASSIGN-VALUE TO AM-D15
+               WHEN 'E11' MOVE EM-ASSIGN-VALUE TO AM-E11
+               WHEN 'E12' MOVE EM-ASSIGN-VALUE TO AM-E12
+               WHEN 'E13' MOVE EM-ASSIGN-VALUE TO AM-E13
+               WHEN 'E14' MOVE EM-ASSIGN-VALUE TO AM-E14
+               WHEN 'E15' MOVE EM-ASSIGN-VALUE TO AM-E15
+               WHEN 'B21' MOVE EM-ASSIGN-VALUE TO AM-B21
+               WHEN 'B22' MOVE EM-ASSIGN-VALUE TO AM-B22
+               WHEN 'B23' MOVE EM-ASSIGN-VALUE TO AM-B23
+               WHEN 'B24' MOVE EM-ASSIGN-VALUE TO AM-B24
+               WHEN 'B25' MOVE EM-ASSIGN-VALUE TO AM-B25
+               WHEN 'C21' MOVE EM-ASSIGN-VALUE TO AM-C21
+               WHEN 'C22' MOVE EM-ASSIGN-VALUE TO AM-C22
+               WHEN 'C23' MOVE EM-ASSIGN-VALUE TO AM-C23
+               WHEN 'C24' MOVE EM-ASSIGN-VALUE TO AM-C24
+               WHEN 'C25' MOVE EM-ASSIGN-VALUE TO AM-C25
+               WHEN 'D21' MOVE EM-ASSIGN-VALUE TO AM-D21
+               WHEN 'D22' MOVE EM-ASSIGN-VALUE TO AM-D22
+               WHEN 'D23' MOVE EM-ASSIGN-VALUE TO AM-D23
+               WHEN 'D24' MOVE EM-ASSIGN-VALUE TO AM-D24
+               WHEN 'D25' MOVE EM-ASSIGN-VALUE TO AM-D25
+               WHEN 'E21' MOVE EM-ASSIGN-VALUE TO AM-E21
+               WHEN 'E22' MOVE EM-ASSIGN-VALUE TO AM-E22
+               WHEN 'E23' MOVE EM-ASSIGN-VALUE TO AM-E23
+               WHEN 'E24' MOVE EM-ASSIGN-VALUE TO AM-E24
+               WHEN 'E25' MOVE EM-ASSIGN-VALUE TO AM-E25
+           END-EVALUATE.
+       1027-APPLY-ENVMAP-EXIT.
+           EXIT.
+
+       1021-READ-PGM-TABLE.
+           READ PGMTBL-FILE
+               AT END SET EOF-PGMTBL TO TRUE
+               NOT AT END
+                   EVALUATE PGMTBL-KEY
+                       WHEN 'PGM2'
+                           MOVE PGMTBL-VALUE TO PGM2
+                       WHEN 'PGM3GHI'
+                           MOVE PGMTBL-VALUE
+                               TO PGM3 OF GHI OF DEF OF ABC
+                       WHEN 'PGM3JKL'
+                           MOVE PGMTBL-VALUE
+                               TO PGM3 OF JKL OF DEF OF ABC
+                       WHEN 'PGM3MNO'
+                           MOVE PGMTBL-VALUE
+                               TO PGM3 OF MNO OF DEF OF ABC
+                   END-EVALUATE
+           END-READ.
+       1021-READ-PGM-TABLE-EXIT.
+           EXIT.
+
+       8000-COUNT-A-FILES.
+           OPEN INPUT A001
+           PERFORM 8010-READ-A001 THRU 8010-READ-A001-EXIT
+               UNTIL EOF-A001
+           CLOSE A001
+           OPEN INPUT A002
+           PERFORM 8020-READ-A002 THRU 8020-READ-A002-EXIT
+               UNTIL EOF-A002
+           CLOSE A002
+           OPEN INPUT A003
+           PERFORM 8030-READ-A003 THRU 8030-READ-A003-EXIT
+               UNTIL EOF-A003
+           CLOSE A003.
+       8000-COUNT-A-FILES-EXIT.
+           EXIT.
+
+       8010-READ-A001.
+           READ A001
+               AT END SET EOF-A001 TO TRUE
+               NOT AT END ADD 1 TO CT-A1
+           END-READ.
+       8010-READ-A001-EXIT.
+           EXIT.
+
+       8020-READ-A002.
+           READ A002
+               AT END SET EOF-A002 TO TRUE
+               NOT AT END ADD 1 TO CT-A2
+           END-READ.
+       8020-READ-A002-EXIT.
+           EXIT.
+
+       8030-READ-A003.
+           READ A003
+               AT END SET EOF-A003 TO TRUE
+               NOT AT END ADD 1 TO CT-A3
+           END-READ.
+       8030-READ-A003-EXIT.
+           EXIT.
+
+       8900-CONTROL-REPORT.
+           OPEN OUTPUT CTL-RPT-FILE
+           IF WS-CTLRPT-STATUS NOT = '00'
+               DISPLAY 'TEST9014 - CTLRPT WILL NOT OPEN - STATUS '
+                   WS-CTLRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 8900-CONTROL-REPORT-EXIT
+           END-IF
+           MOVE '  TEST9014 END-OF-CYCLE CONTROL TOTAL REPORT'
+               TO CTL-RPT-LINE
+           WRITE CTL-RPT-RECORD
+           IF WS-RESTART-SEQ > 00
+               MOVE '  *** RESTARTED AT ' TO CTL-RPT-LINE
+               MOVE WS-RESTART-STAGE TO CTL-RPT-LINE (20:10)
+               MOVE ' - TOTALS BELOW ARE THIS INVOCATION ONLY,'
+                   TO CTL-RPT-LINE (31:41)
+               WRITE CTL-RPT-RECORD
+               MOVE '  *** NOT THE FULL-CYCLE RECONCILIATION TOTAL'
+                   TO CTL-RPT-LINE
+               WRITE CTL-RPT-RECORD
+           END-IF
+           MOVE '  FILE-CONTROL ENTRY        RECORDS PROCESSED'
+               TO CTL-RPT-LINE
+           WRITE CTL-RPT-RECORD
+           PERFORM 8910-REPORT-LINE THRU 8910-REPORT-LINE-EXIT
+           MOVE '  A001  (TEST9014 )                          '
+               TO CTL-RPT-LINE
+           MOVE CT-A1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  A002  (TEST9014 )                          '
+               TO CTL-RPT-LINE
+           MOVE CT-A2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  A003  (TEST9014 )                          '
+               TO CTL-RPT-LINE
+           MOVE CT-A3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  B001  (TEST9014A)                          '
+               TO CTL-RPT-LINE
+           MOVE CT-B1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  B002  (TEST9014A)                          '
+               TO CTL-RPT-LINE
+           MOVE CT-B2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  B003  (TEST9014A)                          '
+               TO CTL-RPT-LINE
+           MOVE CT-B3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  C001  (TEST9014A1)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-C1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  C002  (TEST9014A1)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-C2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  C003  (TEST9014A1)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-C3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  D001  (TEST9014A2)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-D1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  D002  (TEST9014A2)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-D2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  D003  (TEST9014A2)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-D3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  E001  (TEST9014A3)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-E1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  E002  (TEST9014A3)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-E2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  E003  (TEST9014A3)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-E3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  B001  (TEST9014B)                          '
+               TO CTL-RPT-LINE
+           MOVE CT-F1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  B002  (TEST9014B)                          '
+               TO CTL-RPT-LINE
+           MOVE CT-F2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  B003  (TEST9014B)                          '
+               TO CTL-RPT-LINE
+           MOVE CT-F3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  C001  (TEST9014B1)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-G1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  C002  (TEST9014B1)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-G2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  C003  (TEST9014B1)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-G3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  D001  (TEST9014B2)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-H1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  D002  (TEST9014B2)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-H2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  D003  (TEST9014B2)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-H3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  E001  (TEST9014B3)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-I1 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  E002  (TEST9014B3)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-I2 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           MOVE '  E003  (TEST9014B3)                         '
+               TO CTL-RPT-LINE
+           MOVE CT-I3 TO WS-COUNT
+           PERFORM 8920-REPORT-COUNT THRU 8920-REPORT-COUNT-EXIT
+           COMPUTE WS-GRAND-TOTAL = CT-A1 + CT-A2 + CT-A3
+                             + CT-B1 + CT-B2 + CT-B3
+                             + CT-C1 + CT-C2 + CT-C3
+                             + CT-D1 + CT-D2 + CT-D3
+                             + CT-E1 + CT-E2 + CT-E3
+                             + CT-F1 + CT-F2 + CT-F3
+                             + CT-G1 + CT-G2 + CT-G3
+                             + CT-H1 + CT-H2 + CT-H3
+                             + CT-I1 + CT-I2 + CT-I3
+           MOVE '  THIS-INVOCATION GRAND TOTAL                '
+               TO CTL-RPT-LINE
+           PERFORM 8930-REPORT-GRAND-TOTAL
+               THRU 8930-REPORT-GRAND-TOTAL-EXIT
+           CLOSE CTL-RPT-FILE.
+       8900-CONTROL-REPORT-EXIT.
+           EXIT.
+
+       8910-REPORT-LINE.
+           MOVE SPACES TO CTL-RPT-LINE
+           WRITE CTL-RPT-RECORD.
+       8910-REPORT-LINE-EXIT.
+           EXIT.
+
+       8920-REPORT-COUNT.
+           MOVE WS-COUNT TO CTL-RPT-LINE (30:7)
+           WRITE CTL-RPT-RECORD.
+       8920-REPORT-COUNT-EXIT.
+           EXIT.
+
+       8930-REPORT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO CTL-RPT-LINE (30:9)
+           WRITE CTL-RPT-RECORD.
+       8930-REPORT-GRAND-TOTAL-EXIT.
+           EXIT.
+
        ID Division.
-       Program-ID. test9014a.
+       Program-ID. test9014ck IS COMMON.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CKPT-FILE Assign CKPTDD
+               File Status Is WS-CKPT-STATUS.
+       Data Division.
+       File Section.
+       FD  CKPT-FILE.
+           COPY CKPREC.
+       Working-Storage Section.
+       01  WORK-AREAS.
+           05  WS-CKPT-OPEN          PIC X(01) VALUE 'N'.
+               88  CKPT-IS-OPEN                VALUE 'Y'.
+           05  WS-CKPT-STATUS        PIC X(02) VALUE '00'.
+           05  WS-CKPT-DATE          PIC X(08).
+           05  WS-CKPT-TIME          PIC X(08).
+       Linkage Section.
+       01  STAGE-NAME                PIC X(10).
+       01  STAGE-STATUS              PIC X(08).
+       Procedure Division Using STAGE-NAME STAGE-STATUS.
+       0000-MAINLINE.
+           IF STAGE-NAME = 'CLOSE'
+               IF CKPT-IS-OPEN
+                   CLOSE CKPT-FILE
+               END-IF
+           ELSE
+               IF NOT CKPT-IS-OPEN
+                   OPEN OUTPUT CKPT-FILE
+                   IF WS-CKPT-STATUS NOT = '00'
+                       DISPLAY 'TEST9014CK - CKPTDD WILL NOT OPEN - '
+                           'STATUS ' WS-CKPT-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       EXIT PROGRAM
+                   END-IF
+                   SET CKPT-IS-OPEN TO TRUE
+               END-IF
+               ACCEPT WS-CKPT-DATE FROM DATE
+               ACCEPT WS-CKPT-TIME FROM TIME
+               MOVE STAGE-NAME TO CKP-STAGE
+               MOVE STAGE-STATUS TO CKP-STATUS
+               MOVE WS-CKPT-DATE TO CKP-DATE
+               MOVE WS-CKPT-TIME TO CKP-TIME
+               WRITE CHECKPOINT-RECORD
+           END-IF
+           EXIT PROGRAM.
+       END PROGRAM test9014ck.
+
+       ID Division.
+       Program-ID. test9014au IS COMMON.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AUDIT-FILE Assign AUDITDD
+               File Status Is WS-AUDIT-STATUS.
+       Data Division.
+       File Section.
+       FD  AUDIT-FILE.
+           COPY AUDREC.
+       Working-Storage Section.
+       01  WORK-AREAS.
+           05  WS-AUDIT-OPEN          PIC X(01) VALUE 'N'.
+               88  AUDIT-IS-OPEN                VALUE 'Y'.
+           05  WS-AUDIT-STATUS        PIC X(02) VALUE '00'.
+           05  WS-AUDIT-DATE          PIC X(08).
+           05  WS-AUDIT-TIME          PIC X(08).
+       Linkage Section.
+       01  CALLING-PROGRAM            PIC X(10).
+       01  EVENT-TYPE                 PIC X(04).
+       01  MODE-NAME                  PIC X(08).
+       01  RESOLVED-PROGRAM           PIC X(08).
+       Procedure Division Using CALLING-PROGRAM EVENT-TYPE
+               MODE-NAME RESOLVED-PROGRAM.
+       0000-MAINLINE.
+           IF CALLING-PROGRAM = 'CLOSE'
+               IF AUDIT-IS-OPEN
+                   CLOSE AUDIT-FILE
+               END-IF
+           ELSE
+               IF NOT AUDIT-IS-OPEN
+                   OPEN OUTPUT AUDIT-FILE
+                   IF WS-AUDIT-STATUS NOT = '00'
+                       DISPLAY 'TEST9014AU - AUDITDD WILL NOT OPEN - '
+                           'STATUS ' WS-AUDIT-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       EXIT PROGRAM
+                   END-IF
+                   SET AUDIT-IS-OPEN TO TRUE
+               END-IF
+               ACCEPT WS-AUDIT-DATE FROM DATE
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE WS-AUDIT-DATE TO AUD-DATE
+               MOVE WS-AUDIT-TIME TO AUD-TIME
+               MOVE CALLING-PROGRAM TO AUD-CALLING-PROGRAM
+               MOVE EVENT-TYPE TO AUD-EVENT
+               MOVE MODE-NAME TO AUD-MODE
+               MOVE RESOLVED-PROGRAM TO AUD-RESOLVED-PROGRAM
+               WRITE AUDIT-RECORD
+           END-IF
+           EXIT PROGRAM.
+       END PROGRAM test9014au.
+
+       ID Division.
+       Program-ID. test9014vl IS COMMON.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select B001 Assign UT-S-DD000011.
-           Select B002 Assign S-DD000012.
-           Select B003 Assign DD000013.
-           Select B004 Assign ABORT.
-           Select B005 Assign 'PASSWORD'.
+           Select VA01 Assign Dynamic AM-A01
+               File Status Is WS-VFS.
+           Select VA02 Assign Dynamic AM-A02
+               File Status Is WS-VFS.
+           Select VA03 Assign Dynamic AM-A03
+               File Status Is WS-VFS.
+           Select VA04 Assign Dynamic AM-A04
+               File Status Is WS-VFS.
+           Select VA05 Assign Dynamic AM-A05
+               File Status Is WS-VFS.
+           Select VB11 Assign Dynamic AM-B11
+               File Status Is WS-VFS.
+           Select VB12 Assign Dynamic AM-B12
+               File Status Is WS-VFS.
+           Select VB13 Assign Dynamic AM-B13
+               File Status Is WS-VFS.
+           Select VB14 Assign Dynamic AM-B14
+               File Status Is WS-VFS.
+           Select VB15 Assign Dynamic AM-B15
+               File Status Is WS-VFS.
+           Select VC11 Assign Dynamic AM-C11
+               File Status Is WS-VFS.
+           Select VC12 Assign Dynamic AM-C12
+               File Status Is WS-VFS.
+           Select VC13 Assign Dynamic AM-C13
+               File Status Is WS-VFS.
+           Select VC14 Assign Dynamic AM-C14
+               File Status Is WS-VFS.
+           Select VC15 Assign Dynamic AM-C15
+               File Status Is WS-VFS.
+           Select VD11 Assign Dynamic AM-D11
+               File Status Is WS-VFS.
+           Select VD12 Assign Dynamic AM-D12
+               File Status Is WS-VFS.
+           Select VD13 Assign Dynamic AM-D13
+               File Status Is WS-VFS.
+           Select VD14 Assign Dynamic AM-D14
+               File Status Is WS-VFS.
+           Select VD15 Assign Dynamic AM-D15
+               File Status Is WS-VFS.
+           Select VE11 Assign Dynamic AM-E11
+               File Status Is WS-VFS.
+           Select VE12 Assign Dynamic AM-E12
+               File Status Is WS-VFS.
+           Select VE13 Assign Dynamic AM-E13
+               File Status Is WS-VFS.
+           Select VE14 Assign Dynamic AM-E14
+               File Status Is WS-VFS.
+           Select VE15 Assign Dynamic AM-E15
+               File Status Is WS-VFS.
+           Select VB21 Assign Dynamic AM-B21
+               File Status Is WS-VFS.
+           Select VB22 Assign Dynamic AM-B22
+               File Status Is WS-VFS.
+           Select VB23 Assign Dynamic AM-B23
+               File Status Is WS-VFS.
+           Select VB24 Assign Dynamic AM-B24
+               File Status Is WS-VFS.
+           Select VB25 Assign Dynamic AM-B25
+               File Status Is WS-VFS.
+           Select VC21 Assign Dynamic AM-C21
+               File Status Is WS-VFS.
+           Select VC22 Assign Dynamic AM-C22
+               File Status Is WS-VFS.
+           Select VC23 Assign Dynamic AM-C23
+               File Status Is WS-VFS.
+           Select VC24 Assign Dynamic AM-C24
+               File Status Is WS-VFS.
+           Select VC25 Assign Dynamic AM-C25
+               File Status Is WS-VFS.
+           Select VD21 Assign Dynamic AM-D21
+               File Status Is WS-VFS.
+           Select VD22 Assign Dynamic AM-D22
+               File Status Is WS-VFS.
+           Select VD23 Assign Dynamic AM-D23
+               File Status Is WS-VFS.
+           Select VD24 Assign Dynamic AM-D24
+               File Status Is WS-VFS.
+           Select VD25 Assign Dynamic AM-D25
+               File Status Is WS-VFS.
+           Select VE21 Assign Dynamic AM-E21
+               File Status Is WS-VFS.
+           Select VE22 Assign Dynamic AM-E22
+               File Status Is WS-VFS.
+           Select VE23 Assign Dynamic AM-E23
+               File Status Is WS-VFS.
+           Select VE24 Assign Dynamic AM-E24
+               File Status Is WS-VFS.
+           Select VE25 Assign Dynamic AM-E25
+               File Status Is WS-VFS.
        Data Division.
+       File Section.
+       FD  VA01.
+           COPY GENRECRD.
+       FD  VA02.
+           COPY GENRECRD.
+       FD  VA03.
+           COPY GENRECRD.
+       FD  VA04.
+           COPY GENRECRD.
+       FD  VA05.
+           COPY GENRECRD.
+       FD  VB11.
+           COPY GENRECRD.
+       FD  VB12.
+           COPY GENRECRD.
+       FD  VB13.
+           COPY GENRECRD.
+       FD  VB14.
+           COPY GENRECRD.
+       FD  VB15.
+           COPY GENRECRD.
+       FD  VC11.
+           COPY GENRECRD.
+       FD  VC12.
+           COPY GENRECRD.
+       FD  VC13.
+           COPY GENRECRD.
+       FD  VC14.
+           COPY GENRECRD.
+       FD  VC15.
+           COPY GENRECRD.
+       FD  VD11.
+           COPY GENRECRD.
+       FD  VD12.
+           COPY GENRECRD.
+       FD  VD13.
+           COPY GENRECRD.
+       FD  VD14.
+           COPY GENRECRD.
+       FD  VD15.
+           COPY GENRECRD.
+       FD  VE11.
+           COPY GENRECRD.
+       FD  VE12.
+           COPY GENRECRD.
+       FD  VE13.
+           COPY GENRECRD.
+       FD  VE14.
+           COPY GENRECRD.
+       FD  VE15.
+           COPY GENRECRD.
+       FD  VB21.
+           COPY GENRECRD.
+       FD  VB22.
+           COPY GENRECRD.
+       FD  VB23.
+           COPY GENRECRD.
+       FD  VB24.
+           COPY GENRECRD.
+       FD  VB25.
+           COPY GENRECRD.
+       FD  VC21.
+           COPY GENRECRD.
+       FD  VC22.
+           COPY GENRECRD.
+       FD  VC23.
+           COPY GENRECRD.
+       FD  VC24.
+           COPY GENRECRD.
+       FD  VC25.
+           COPY GENRECRD.
+       FD  VD21.
+           COPY GENRECRD.
+       FD  VD22.
+           COPY GENRECRD.
+       FD  VD23.
+           COPY GENRECRD.
+       FD  VD24.
+           COPY GENRECRD.
+       FD  VD25.
+           COPY GENRECRD.
+       FD  VE21.
+           COPY GENRECRD.
+       FD  VE22.
+           COPY GENRECRD.
+       FD  VE23.
+           COPY GENRECRD.
+       FD  VE24.
+           COPY GENRECRD.
+       FD  VE25.
+           COPY GENRECRD.
        Working-Storage Section.
        01  WORK-AREAS.
+           05  WS-VFS                PIC X(02) VALUE '00'.
+       Linkage Section.
+       01  VALID-FLAG                 PIC X(01).
+       Procedure Division Using VALID-FLAG.
+       0000-MAINLINE.
+           MOVE 'Y' TO VALID-FLAG
+           PERFORM 1000-VALIDATE-FILES THRU 1000-VALIDATE-FILES-EXIT
+           EXIT PROGRAM.
+
+       1000-VALIDATE-FILES.
+           OPEN INPUT VA01
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VA01 (' AM-A01
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VA01
+           END-IF
+           OPEN INPUT VA02
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VA02 (' AM-A02
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VA02
+           END-IF
+           OPEN INPUT VA03
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VA03 (' AM-A03
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VA03
+           END-IF
+           OPEN INPUT VA04
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VA04 (' AM-A04
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VA04
+           END-IF
+           OPEN INPUT VA05
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VA05 (' AM-A05
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VA05
+           END-IF
+           OPEN INPUT VB11
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB11 (' AM-B11
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB11
+           END-IF
+           OPEN INPUT VB12
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB12 (' AM-B12
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB12
+           END-IF
+           OPEN INPUT VB13
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB13 (' AM-B13
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB13
+           END-IF
+           OPEN INPUT VB14
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB14 (' AM-B14
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB14
+           END-IF
+           OPEN INPUT VB15
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB15 (' AM-B15
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB15
+           END-IF
+           OPEN INPUT VC11
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC11 (' AM-C11
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC11
+           END-IF
+           OPEN INPUT VC12
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC12 (' AM-C12
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC12
+           END-IF
+           OPEN INPUT VC13
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC13 (' AM-C13
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC13
+           END-IF
+           OPEN INPUT VC14
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC14 (' AM-C14
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC14
+           END-IF
+           OPEN INPUT VC15
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC15 (' AM-C15
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC15
+           END-IF
+           OPEN INPUT VD11
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD11 (' AM-D11
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD11
+           END-IF
+           OPEN INPUT VD12
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD12 (' AM-D12
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD12
+           END-IF
+           OPEN INPUT VD13
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD13 (' AM-D13
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD13
+           END-IF
+           OPEN INPUT VD14
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD14 (' AM-D14
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD14
+           END-IF
+           OPEN INPUT VD15
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD15 (' AM-D15
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD15
+           END-IF
+           OPEN INPUT VE11
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE11 (' AM-E11
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE11
+           END-IF
+           OPEN INPUT VE12
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE12 (' AM-E12
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE12
+           END-IF
+           OPEN INPUT VE13
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE13 (' AM-E13
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE13
+           END-IF
+           OPEN INPUT VE14
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE14 (' AM-E14
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE14
+           END-IF
+           OPEN INPUT VE15
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE15 (' AM-E15
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE15
+           END-IF
+           OPEN INPUT VB21
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB21 (' AM-B21
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB21
+           END-IF
+           OPEN INPUT VB22
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB22 (' AM-B22
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB22
+           END-IF
+           OPEN INPUT VB23
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB23 (' AM-B23
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB23
+           END-IF
+           OPEN INPUT VB24
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB24 (' AM-B24
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB24
+           END-IF
+           OPEN INPUT VB25
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VB25 (' AM-B25
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VB25
+           END-IF
+           OPEN INPUT VC21
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC21 (' AM-C21
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC21
+           END-IF
+           OPEN INPUT VC22
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC22 (' AM-C22
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC22
+           END-IF
+           OPEN INPUT VC23
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC23 (' AM-C23
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC23
+           END-IF
+           OPEN INPUT VC24
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC24 (' AM-C24
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC24
+           END-IF
+           OPEN INPUT VC25
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VC25 (' AM-C25
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VC25
+           END-IF
+           OPEN INPUT VD21
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD21 (' AM-D21
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD21
+           END-IF
+           OPEN INPUT VD22
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD22 (' AM-D22
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD22
+           END-IF
+           OPEN INPUT VD23
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD23 (' AM-D23
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD23
+           END-IF
+           OPEN INPUT VD24
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD24 (' AM-D24
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD24
+           END-IF
+           OPEN INPUT VD25
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VD25 (' AM-D25
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VD25
+           END-IF
+           OPEN INPUT VE21
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE21 (' AM-E21
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE21
+           END-IF
+           OPEN INPUT VE22
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE22 (' AM-E22
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE22
+           END-IF
+           OPEN INPUT VE23
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE23 (' AM-E23
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE23
+           END-IF
+           OPEN INPUT VE24
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE24 (' AM-E24
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE24
+           END-IF
+           OPEN INPUT VE25
+           IF WS-VFS NOT = '00'
+               DISPLAY 'TEST9014VL - FILE VE25 (' AM-E25
+                   ') FAILED - STATUS ' WS-VFS
+               MOVE 'N' TO VALID-FLAG
+           ELSE
+               CLOSE VE25
+           END-IF.
+       1000-VALIDATE-FILES-EXIT.
+           EXIT.
+       END PROGRAM test9014vl.
+
+       ID Division.
+       Program-ID. test9014a.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select B001 Assign Dynamic AM-B11.
+           Select B002 Assign Dynamic AM-B12.
+           Select B003 Assign Dynamic AM-B13.
+           Select B004 Assign Dynamic AM-B14.
+           Select B005 Assign Dynamic AM-B15.
+           Select PGMTBL-FILE Assign PGMTBL
+               File Status Is WS-PGMTBL-STATUS.
+       Data Division.
+       File Section.
+       FD  B001.
+           COPY GENRECRD.
+       FD  B002.
+           COPY GENRECRD.
+       FD  B003.
+           COPY GENRECRD.
+       FD  B004.
+           COPY GENRECRD.
+       FD  B005.
+           COPY GENRECRD.
+       FD  PGMTBL-FILE.
+           COPY PGMTBL.
+       Working-Storage Section.
+       01  PGM5-AREA GLOBAL.
            05  PGM5                  PIC X(008) VALUE SPACES.
+       01  WORK-AREAS.
+           05  WS-EOF-B001           PIC X(01) VALUE 'N'.
+               88  EOF-B001                    VALUE 'Y'.
+           05  WS-EOF-B002           PIC X(01) VALUE 'N'.
+               88  EOF-B002                    VALUE 'Y'.
+           05  WS-EOF-B003           PIC X(01) VALUE 'N'.
+               88  EOF-B003                    VALUE 'Y'.
+           05  WS-PGMTBL-STATUS      PIC X(02) VALUE '00'.
+           05  WS-EOF-PGMTBL         PIC X(01) VALUE 'N'.
+               88  EOF-PGMTBL                  VALUE 'Y'.
        Procedure Division.
-           CALL 'test9014b'
+       0000-MAINLINE.
+           PERFORM 1015-LOAD-PGM5 THRU 1015-LOAD-PGM5-EXIT
+           IF WS-RESTART-SEQ <= 11
+               CALL 'test9014a1'
+               CALL 'test9014ck' USING 'TEST9014A1' 'COMPLETE'
+           END-IF
+           IF WS-RESTART-SEQ <= 12
+               CALL 'test9014a2'
+               CALL 'test9014ck' USING 'TEST9014A2' 'COMPLETE'
+           END-IF
+           IF WS-RESTART-SEQ <= 13
+               CALL 'test9014a3'
+               CALL 'test9014ck' USING 'TEST9014A3' 'COMPLETE'
+           END-IF
+      *    CALL PGM4/8000-COUNT-B-FILES HAVE NO CHECKPOINT OF THEIR
+      *    OWN (LIKE 8000-COUNT-A-FILES AND 8900-CONTROL-REPORT BACK
+      *    IN TEST9014) AND SO ALWAYS RERUN WHEN THIS LEG IS ENTERED
+      *    ON A RESTART, THE SAME AS THOSE STEPS. PGM4 ITSELF IS SET
+      *    BY TEST9014'S OWN MAINLINE RIGHT BEFORE EACH LEG IS CALLED,
+      *    SO IT RESOLVES CORRECTLY EVEN WHEN THIS LEG IS SKIPPED ON
+      *    A RESTART.
            CALL PGM4
-           MOVE 'PGMB0004' TO PGM4
+           PERFORM 8000-COUNT-B-FILES THRU 8000-COUNT-B-FILES-EXIT
            EXIT PROGRAM.
+
+       1015-LOAD-PGM5.
+           OPEN INPUT PGMTBL-FILE
+           IF WS-PGMTBL-STATUS = '00'
+               PERFORM 1016-READ-PGM5 THRU 1016-READ-PGM5-EXIT
+                   UNTIL EOF-PGMTBL
+               CLOSE PGMTBL-FILE
+           END-IF.
+       1015-LOAD-PGM5-EXIT.
+           EXIT.
+
+       1016-READ-PGM5.
+           READ PGMTBL-FILE
+               AT END SET EOF-PGMTBL TO TRUE
+               NOT AT END
+                   IF PGMTBL-KEY = 'PGM5A'
+                       MOVE PGMTBL-VALUE TO PGM5
+                   END-IF
+           END-READ.
+       1016-READ-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-B-FILES.
+           OPEN INPUT B001
+           PERFORM 8010-READ-B001 THRU 8010-READ-B001-EXIT
+               UNTIL EOF-B001
+           CLOSE B001
+           OPEN INPUT B002
+           PERFORM 8020-READ-B002 THRU 8020-READ-B002-EXIT
+               UNTIL EOF-B002
+           CLOSE B002
+           OPEN INPUT B003
+           PERFORM 8030-READ-B003 THRU 8030-READ-B003-EXIT
+               UNTIL EOF-B003
+           CLOSE B003.
+       8000-COUNT-B-FILES-EXIT.
+           EXIT.
+
+       8010-READ-B001.
+           READ B001
+               AT END SET EOF-B001 TO TRUE
+               NOT AT END ADD 1 TO CT-B1
+           END-READ.
+       8010-READ-B001-EXIT.
+           EXIT.
+
+       8020-READ-B002.
+           READ B002
+               AT END SET EOF-B002 TO TRUE
+               NOT AT END ADD 1 TO CT-B2
+           END-READ.
+       8020-READ-B002-EXIT.
+           EXIT.
+
+       8030-READ-B003.
+           READ B003
+               AT END SET EOF-B003 TO TRUE
+               NOT AT END ADD 1 TO CT-B3
+           END-READ.
+       8030-READ-B003-EXIT.
+           EXIT.
+
        ID Division.
        Program-ID. test9014a1.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select C001 Assign UT-S-DD000111.
-           Select C002 Assign S-DD000112.
-           Select C003 Assign DD000113.
-           Select C004 Assign ASCII.
-           Select C005 Assign 'EBCDIC'.
+           Select C001 Assign Dynamic AM-C11.
+           Select C002 Assign Dynamic AM-C12.
+           Select C003 Assign Dynamic AM-C13.
+           Select C004 Assign Dynamic AM-C14.
+           Select C005 Assign Dynamic AM-C15.
        Data Division.
+       File Section.
+       FD  C001.
+           COPY GENRECRD.
+       FD  C002.
+           COPY GENRECRD.
+       FD  C003.
+           COPY GENRECRD.
+       FD  C004.
+           COPY GENRECRD.
+       FD  C005.
+           COPY GENRECRD.
        Working-Storage Section.
        01  WORK-AREAS.
            05  PGM6                  PIC X(008) VALUE SPACES.
                88  PGM6-B                       VALUE 'PGMB0006'.
                88  PGM6-C                       VALUE 'PGMC0006'.
+           05  WS-EOF-C001           PIC X(01) VALUE 'N'.
+               88  EOF-C001                    VALUE 'Y'.
+           05  WS-EOF-C002           PIC X(01) VALUE 'N'.
+               88  EOF-C002                    VALUE 'Y'.
+           05  WS-EOF-C003           PIC X(01) VALUE 'N'.
+               88  EOF-C003                    VALUE 'Y'.
+           05  WS-PGM6-MODE          PIC X(08) VALUE SPACES.
        Procedure Division.
+       0000-MAINLINE.
            CALL PGM4
            CALL PGM3 OF JKL
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
            MOVE 'PGMA0006' TO PGM6
            CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A1' 'CALL' WS-PGM6-MODE PGM6
            SET PGM6-C TO TRUE
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A1' 'SET ' WS-PGM6-MODE PGM6
            CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A1' 'CALL' WS-PGM6-MODE PGM6
+           PERFORM 8000-COUNT-C-FILES THRU 8000-COUNT-C-FILES-EXIT
            EXIT PROGRAM.
+
+       9000-RESOLVE-PGM6.
+           EVALUATE TRUE
+               WHEN PGM6-B
+                   MOVE 'PGM6-B' TO WS-PGM6-MODE
+               WHEN PGM6-C
+                   MOVE 'PGM6-C' TO WS-PGM6-MODE
+               WHEN OTHER
+                   MOVE 'NONE' TO WS-PGM6-MODE
+           END-EVALUATE.
+       9000-RESOLVE-PGM6-EXIT.
+           EXIT.
+
+       9500-CHECK-PGM5.
+           IF RETURN-CODE NOT = 0
+               IF PGM5 NOT = SPACES
+                   CALL PGM5
+               END-IF
+           END-IF.
+       9500-CHECK-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-C-FILES.
+           OPEN INPUT C001
+           PERFORM 8010-READ-C001 THRU 8010-READ-C001-EXIT
+               UNTIL EOF-C001
+           CLOSE C001
+           OPEN INPUT C002
+           PERFORM 8020-READ-C002 THRU 8020-READ-C002-EXIT
+               UNTIL EOF-C002
+           CLOSE C002
+           OPEN INPUT C003
+           PERFORM 8030-READ-C003 THRU 8030-READ-C003-EXIT
+               UNTIL EOF-C003
+           CLOSE C003.
+       8000-COUNT-C-FILES-EXIT.
+           EXIT.
+
+       8010-READ-C001.
+           READ C001
+               AT END SET EOF-C001 TO TRUE
+               NOT AT END ADD 1 TO CT-C1
+           END-READ.
+       8010-READ-C001-EXIT.
+           EXIT.
+
+       8020-READ-C002.
+           READ C002
+               AT END SET EOF-C002 TO TRUE
+               NOT AT END ADD 1 TO CT-C2
+           END-READ.
+       8020-READ-C002-EXIT.
+           EXIT.
+
+       8030-READ-C003.
+           READ C003
+               AT END SET EOF-C003 TO TRUE
+               NOT AT END ADD 1 TO CT-C3
+           END-READ.
+       8030-READ-C003-EXIT.
+           EXIT.
        END PROGRAM test9014a1.
+
        ID Division.
        Program-ID. test9014a2.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select D001 Assign UT-S-DD000211.
-           Select D002 Assign S-DD000212.
-           Select D003 Assign DD000213.
-           Select D004 Assign IMPORT.
-           Select D005 Assign 'INTEGER'.
+           Select D001 Assign Dynamic AM-D11.
+           Select D002 Assign Dynamic AM-D12.
+           Select D003 Assign Dynamic AM-D13.
+           Select D004 Assign Dynamic AM-D14.
+           Select D005 Assign Dynamic AM-D15.
        Data Division.
+       File Section.
+       FD  D001.
+           COPY GENRECRD.
+       FD  D002.
+           COPY GENRECRD.
+       FD  D003.
+           COPY GENRECRD.
+       FD  D004.
+           COPY GENRECRD.
+       FD  D005.
+           COPY GENRECRD.
        Working-Storage Section.
        01  WORK-AREAS.
            05  PGM6                  PIC X(008) VALUE SPACES.
                88  PGM6-B                       VALUE 'PGMB0006'.
                88  PGM6-C                       VALUE 'PGMC0006'.
+           05  WS-EOF-D001           PIC X(01) VALUE 'N'.
+               88  EOF-D001                    VALUE 'Y'.
+           05  WS-EOF-D002           PIC X(01) VALUE 'N'.
+               88  EOF-D002                    VALUE 'Y'.
+           05  WS-EOF-D003           PIC X(01) VALUE 'N'.
+               88  EOF-D003                    VALUE 'Y'.
+           05  WS-PGM6-MODE          PIC X(08) VALUE SPACES.
        Procedure Division.
+       0000-MAINLINE.
            SET PGM6-B TO TRUE
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A2' 'SET ' WS-PGM6-MODE PGM6
            CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A2' 'CALL' WS-PGM6-MODE PGM6
            CALL PGM3 OF GHI OF DEF OF ABC
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 8000-COUNT-D-FILES THRU 8000-COUNT-D-FILES-EXIT
            EXIT PROGRAM.
+
+       9000-RESOLVE-PGM6.
+           EVALUATE TRUE
+               WHEN PGM6-B
+                   MOVE 'PGM6-B' TO WS-PGM6-MODE
+               WHEN PGM6-C
+                   MOVE 'PGM6-C' TO WS-PGM6-MODE
+               WHEN OTHER
+                   MOVE 'NONE' TO WS-PGM6-MODE
+           END-EVALUATE.
+       9000-RESOLVE-PGM6-EXIT.
+           EXIT.
+
+       9500-CHECK-PGM5.
+           IF RETURN-CODE NOT = 0
+               IF PGM5 NOT = SPACES
+                   CALL PGM5
+               END-IF
+           END-IF.
+       9500-CHECK-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-D-FILES.
+           OPEN INPUT D001
+           PERFORM 8010-READ-D001 THRU 8010-READ-D001-EXIT
+               UNTIL EOF-D001
+           CLOSE D001
+           OPEN INPUT D002
+           PERFORM 8020-READ-D002 THRU 8020-READ-D002-EXIT
+               UNTIL EOF-D002
+           CLOSE D002
+           OPEN INPUT D003
+           PERFORM 8030-READ-D003 THRU 8030-READ-D003-EXIT
+               UNTIL EOF-D003
+           CLOSE D003.
+       8000-COUNT-D-FILES-EXIT.
+           EXIT.
+
+       8010-READ-D001.
+           READ D001
+               AT END SET EOF-D001 TO TRUE
+               NOT AT END ADD 1 TO CT-D1
+           END-READ.
+       8010-READ-D001-EXIT.
+           EXIT.
+
+       8020-READ-D002.
+           READ D002
+               AT END SET EOF-D002 TO TRUE
+               NOT AT END ADD 1 TO CT-D2
+           END-READ.
+       8020-READ-D002-EXIT.
+           EXIT.
+
+       8030-READ-D003.
+           READ D003
+               AT END SET EOF-D003 TO TRUE
+               NOT AT END ADD 1 TO CT-D3
+           END-READ.
+       8030-READ-D003-EXIT.
+           EXIT.
        END PROGRAM test9014a2.
+
+       ID Division.
+       Program-ID. test9014a3.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select E001 Assign Dynamic AM-E11.
+           Select E002 Assign Dynamic AM-E12.
+           Select E003 Assign Dynamic AM-E13.
+           Select E004 Assign Dynamic AM-E14.
+           Select E005 Assign Dynamic AM-E15.
+       Data Division.
+       File Section.
+       FD  E001.
+           COPY GENRECRD.
+       FD  E002.
+           COPY GENRECRD.
+       FD  E003.
+           COPY GENRECRD.
+       FD  E004.
+           COPY GENRECRD.
+       FD  E005.
+           COPY GENRECRD.
+       Working-Storage Section.
+       01  WORK-AREAS.
+           05  PGM6                  PIC X(008) VALUE SPACES.
+               88  PGM6-B                       VALUE 'PGMB0006'.
+               88  PGM6-C                       VALUE 'PGMC0006'.
+           05  WS-EOF-E001           PIC X(01) VALUE 'N'.
+               88  EOF-E001                    VALUE 'Y'.
+           05  WS-EOF-E002           PIC X(01) VALUE 'N'.
+               88  EOF-E002                    VALUE 'Y'.
+           05  WS-EOF-E003           PIC X(01) VALUE 'N'.
+               88  EOF-E003                    VALUE 'Y'.
+           05  WS-PGM6-MODE          PIC X(08) VALUE SPACES.
+       Procedure Division.
+       0000-MAINLINE.
+           SET PGM6-B TO TRUE
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A3' 'SET ' WS-PGM6-MODE PGM6
+           CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014A3' 'CALL' WS-PGM6-MODE PGM6
+           CALL PGM3 OF MNO OF DEF OF ABC
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 8000-COUNT-E-FILES THRU 8000-COUNT-E-FILES-EXIT
+           EXIT PROGRAM.
+
+       9000-RESOLVE-PGM6.
+           EVALUATE TRUE
+               WHEN PGM6-B
+                   MOVE 'PGM6-B' TO WS-PGM6-MODE
+               WHEN PGM6-C
+                   MOVE 'PGM6-C' TO WS-PGM6-MODE
+               WHEN OTHER
+                   MOVE 'NONE' TO WS-PGM6-MODE
+           END-EVALUATE.
+       9000-RESOLVE-PGM6-EXIT.
+           EXIT.
+
+       9500-CHECK-PGM5.
+           IF RETURN-CODE NOT = 0
+               IF PGM5 NOT = SPACES
+                   CALL PGM5
+               END-IF
+           END-IF.
+       9500-CHECK-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-E-FILES.
+           OPEN INPUT E001
+           PERFORM 8010-READ-E001 THRU 8010-READ-E001-EXIT
+               UNTIL EOF-E001
+           CLOSE E001
+           OPEN INPUT E002
+           PERFORM 8020-READ-E002 THRU 8020-READ-E002-EXIT
+               UNTIL EOF-E002
+           CLOSE E002
+           OPEN INPUT E003
+           PERFORM 8030-READ-E003 THRU 8030-READ-E003-EXIT
+               UNTIL EOF-E003
+           CLOSE E003.
+       8000-COUNT-E-FILES-EXIT.
+           EXIT.
+
+       8010-READ-E001.
+           READ E001
+               AT END SET EOF-E001 TO TRUE
+               NOT AT END ADD 1 TO CT-E1
+           END-READ.
+       8010-READ-E001-EXIT.
+           EXIT.
+
+       8020-READ-E002.
+           READ E002
+               AT END SET EOF-E002 TO TRUE
+               NOT AT END ADD 1 TO CT-E2
+           END-READ.
+       8020-READ-E002-EXIT.
+           EXIT.
+
+       8030-READ-E003.
+           READ E003
+               AT END SET EOF-E003 TO TRUE
+               NOT AT END ADD 1 TO CT-E3
+           END-READ.
+       8030-READ-E003-EXIT.
+           EXIT.
+       END PROGRAM test9014a3.
        END PROGRAM test9014a.
+
        ID Division.
        Program-ID. test9014b.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select B001 Assign UT-S-DD000012.
-           Select B002 Assign S-DD000022.
-           Select B003 Assign DD000023.
-           Select B004 Assign ABORT.
-           Select B005 Assign 'PASSWORD'.
+           Select B001 Assign Dynamic AM-B21.
+           Select B002 Assign Dynamic AM-B22.
+           Select B003 Assign Dynamic AM-B23.
+           Select B004 Assign Dynamic AM-B24.
+           Select B005 Assign Dynamic AM-B25.
+           Select PGMTBL-FILE Assign PGMTBL
+               File Status Is WS-PGMTBL-STATUS.
        Data Division.
+       File Section.
+       FD  B001.
+           COPY GENRECRD.
+       FD  B002.
+           COPY GENRECRD.
+       FD  B003.
+           COPY GENRECRD.
+       FD  B004.
+           COPY GENRECRD.
+       FD  B005.
+           COPY GENRECRD.
+       FD  PGMTBL-FILE.
+           COPY PGMTBL.
        Working-Storage Section.
-       01  WORK-AREAS.
+       01  PGM5-AREA GLOBAL.
            05  PGM5                  PIC X(008) VALUE SPACES.
+       01  WORK-AREAS.
+           05  WS-EOF-B001           PIC X(01) VALUE 'N'.
+               88  EOF-B001                    VALUE 'Y'.
+           05  WS-EOF-B002           PIC X(01) VALUE 'N'.
+               88  EOF-B002                    VALUE 'Y'.
+           05  WS-EOF-B003           PIC X(01) VALUE 'N'.
+               88  EOF-B003                    VALUE 'Y'.
+           05  WS-PGMTBL-STATUS      PIC X(02) VALUE '00'.
+           05  WS-EOF-PGMTBL         PIC X(01) VALUE 'N'.
+               88  EOF-PGMTBL                  VALUE 'Y'.
        Procedure Division.
-           CALL 'test9014b'
+       0000-MAINLINE.
+           PERFORM 1015-LOAD-PGM5 THRU 1015-LOAD-PGM5-EXIT
+           IF WS-RESTART-SEQ <= 21
+               CALL 'test9014b1'
+               CALL 'test9014ck' USING 'TEST9014B1' 'COMPLETE'
+           END-IF
+           IF WS-RESTART-SEQ <= 22
+               CALL 'test9014b2'
+               CALL 'test9014ck' USING 'TEST9014B2' 'COMPLETE'
+           END-IF
+           IF WS-RESTART-SEQ <= 23
+               CALL 'test9014b3'
+               CALL 'test9014ck' USING 'TEST9014B3' 'COMPLETE'
+           END-IF
+      *    CALL PGM4/8000-COUNT-B-FILES HAVE NO CHECKPOINT OF THEIR
+      *    OWN (LIKE 8000-COUNT-A-FILES AND 8900-CONTROL-REPORT BACK
+      *    IN TEST9014) AND SO ALWAYS RERUN WHEN THIS LEG IS ENTERED
+      *    ON A RESTART, THE SAME AS THOSE STEPS. PGM4 ITSELF IS SET
+      *    BY TEST9014'S OWN MAINLINE RIGHT BEFORE EACH LEG IS CALLED,
+      *    SO IT RESOLVES CORRECTLY EVEN WHEN THIS LEG IS SKIPPED ON
+      *    A RESTART.
            CALL PGM4
-           MOVE 'PGMB0004' TO PGM4
+           PERFORM 8000-COUNT-B-FILES THRU 8000-COUNT-B-FILES-EXIT
            EXIT PROGRAM.
+
+       1015-LOAD-PGM5.
+           OPEN INPUT PGMTBL-FILE
+           IF WS-PGMTBL-STATUS = '00'
+               PERFORM 1016-READ-PGM5 THRU 1016-READ-PGM5-EXIT
+                   UNTIL EOF-PGMTBL
+               CLOSE PGMTBL-FILE
+           END-IF.
+       1015-LOAD-PGM5-EXIT.
+           EXIT.
+
+       1016-READ-PGM5.
+           READ PGMTBL-FILE
+               AT END SET EOF-PGMTBL TO TRUE
+               NOT AT END
+                   IF PGMTBL-KEY = 'PGM5B'
+                       MOVE PGMTBL-VALUE TO PGM5
+                   END-IF
+           END-READ.
+       1016-READ-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-B-FILES.
+           OPEN INPUT B001
+           PERFORM 8010-READ-B001 THRU 8010-READ-B001-EXIT
+               UNTIL EOF-B001
+           CLOSE B001
+           OPEN INPUT B002
+           PERFORM 8020-READ-B002 THRU 8020-READ-B002-EXIT
+               UNTIL EOF-B002
+           CLOSE B002
+           OPEN INPUT B003
+           PERFORM 8030-READ-B003 THRU 8030-READ-B003-EXIT
+               UNTIL EOF-B003
+           CLOSE B003.
+       8000-COUNT-B-FILES-EXIT.
+           EXIT.
+
+       8010-READ-B001.
+           READ B001
+               AT END SET EOF-B001 TO TRUE
+               NOT AT END ADD 1 TO CT-F1
+           END-READ.
+       8010-READ-B001-EXIT.
+           EXIT.
+
+       8020-READ-B002.
+           READ B002
+               AT END SET EOF-B002 TO TRUE
+               NOT AT END ADD 1 TO CT-F2
+           END-READ.
+       8020-READ-B002-EXIT.
+           EXIT.
+
+       8030-READ-B003.
+           READ B003
+               AT END SET EOF-B003 TO TRUE
+               NOT AT END ADD 1 TO CT-F3
+           END-READ.
+       8030-READ-B003-EXIT.
+           EXIT.
+
        ID Division.
        Program-ID. test9014b1.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select C001 Assign UT-S-DD000121.
-           Select C002 Assign S-DD000122.
-           Select C003 Assign DD000123.
-           Select C004 Assign ASCII.
-           Select C005 Assign 'EBCDIC'.
+           Select C001 Assign Dynamic AM-C21.
+           Select C002 Assign Dynamic AM-C22.
+           Select C003 Assign Dynamic AM-C23.
+           Select C004 Assign Dynamic AM-C24.
+           Select C005 Assign Dynamic AM-C25.
        Data Division.
+       File Section.
+       FD  C001.
+           COPY GENRECRD.
+       FD  C002.
+           COPY GENRECRD.
+       FD  C003.
+           COPY GENRECRD.
+       FD  C004.
+           COPY GENRECRD.
+       FD  C005.
+           COPY GENRECRD.
        Working-Storage Section.
        01  WORK-AREAS.
            05  PGM6                  PIC X(008) VALUE SPACES.
                88  PGM6-B                       VALUE 'PGMB0006'.
                88  PGM6-C                       VALUE 'PGMC0006'.
+           05  WS-EOF-C001           PIC X(01) VALUE 'N'.
+               88  EOF-C001                    VALUE 'Y'.
+           05  WS-EOF-C002           PIC X(01) VALUE 'N'.
+               88  EOF-C002                    VALUE 'Y'.
+           05  WS-EOF-C003           PIC X(01) VALUE 'N'.
+               88  EOF-C003                    VALUE 'Y'.
+           05  WS-PGM6-MODE          PIC X(08) VALUE SPACES.
        Procedure Division.
+       0000-MAINLINE.
            CALL PGM2
            CALL PGM3 OF JKL
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
            MOVE 'PGMD0006' TO PGM6
            CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B1' 'CALL' WS-PGM6-MODE PGM6
            SET PGM6-C TO TRUE
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B1' 'SET ' WS-PGM6-MODE PGM6
            CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B1' 'CALL' WS-PGM6-MODE PGM6
+           PERFORM 8000-COUNT-C-FILES THRU 8000-COUNT-C-FILES-EXIT
            EXIT PROGRAM.
+
+       9000-RESOLVE-PGM6.
+           EVALUATE TRUE
+               WHEN PGM6-B
+                   MOVE 'PGM6-B' TO WS-PGM6-MODE
+               WHEN PGM6-C
+                   MOVE 'PGM6-C' TO WS-PGM6-MODE
+               WHEN OTHER
+                   MOVE 'NONE' TO WS-PGM6-MODE
+           END-EVALUATE.
+       9000-RESOLVE-PGM6-EXIT.
+           EXIT.
+
+       9500-CHECK-PGM5.
+           IF RETURN-CODE NOT = 0
+               IF PGM5 NOT = SPACES
+                   CALL PGM5
+               END-IF
+           END-IF.
+       9500-CHECK-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-C-FILES.
+           OPEN INPUT C001
+           PERFORM 8010-READ-C001 THRU 8010-READ-C001-EXIT
+               UNTIL EOF-C001
+           CLOSE C001
+           OPEN INPUT C002
+           PERFORM 8020-READ-C002 THRU 8020-READ-C002-EXIT
+               UNTIL EOF-C002
+           CLOSE C002
+           OPEN INPUT C003
+           PERFORM 8030-READ-C003 THRU 8030-READ-C003-EXIT
+               UNTIL EOF-C003
+           CLOSE C003.
+       8000-COUNT-C-FILES-EXIT.
+           EXIT.
+
+       8010-READ-C001.
+           READ C001
+               AT END SET EOF-C001 TO TRUE
+               NOT AT END ADD 1 TO CT-G1
+           END-READ.
+       8010-READ-C001-EXIT.
+           EXIT.
+
+       8020-READ-C002.
+           READ C002
+               AT END SET EOF-C002 TO TRUE
+               NOT AT END ADD 1 TO CT-G2
+           END-READ.
+       8020-READ-C002-EXIT.
+           EXIT.
+
+       8030-READ-C003.
+           READ C003
+               AT END SET EOF-C003 TO TRUE
+               NOT AT END ADD 1 TO CT-G3
+           END-READ.
+       8030-READ-C003-EXIT.
+           EXIT.
        END PROGRAM test9014b1.
+
        ID Division.
        Program-ID. test9014b2.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select D001 Assign UT-S-DD000221.
-           Select D002 Assign S-DD000222.
-           Select D003 Assign DD000223.
-           Select D004 Assign BLURN.
-           Select D005 Assign 'BLERGH'.
+           Select D001 Assign Dynamic AM-D21.
+           Select D002 Assign Dynamic AM-D22.
+           Select D003 Assign Dynamic AM-D23.
+           Select D004 Assign Dynamic AM-D24.
+           Select D005 Assign Dynamic AM-D25.
        Data Division.
+       File Section.
+       FD  D001.
+           COPY GENRECRD.
+       FD  D002.
+           COPY GENRECRD.
+       FD  D003.
+           COPY GENRECRD.
+       FD  D004.
+           COPY GENRECRD.
+       FD  D005.
+           COPY GENRECRD.
        Working-Storage Section.
        01  WORK-AREAS.
            05  PGM6                  PIC X(008) VALUE SPACES.
                88  PGM6-B                       VALUE 'PGMB0006'.
                88  PGM6-C                       VALUE 'PGMC0006'.
+           05  WS-EOF-D001           PIC X(01) VALUE 'N'.
+               88  EOF-D001                    VALUE 'Y'.
+           05  WS-EOF-D002           PIC X(01) VALUE 'N'.
+               88  EOF-D002                    VALUE 'Y'.
+           05  WS-EOF-D003           PIC X(01) VALUE 'N'.
+               88  EOF-D003                    VALUE 'Y'.
+           05  WS-PGM6-MODE          PIC X(08) VALUE SPACES.
        Procedure Division.
+       0000-MAINLINE.
            SET PGM6-B TO TRUE
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B2' 'SET ' WS-PGM6-MODE PGM6
            CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B2' 'CALL' WS-PGM6-MODE PGM6
            CALL PGM3 OF GHI OF DEF OF ABC
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 8000-COUNT-D-FILES THRU 8000-COUNT-D-FILES-EXIT
            EXIT PROGRAM.
+
+       9000-RESOLVE-PGM6.
+           EVALUATE TRUE
+               WHEN PGM6-B
+                   MOVE 'PGM6-B' TO WS-PGM6-MODE
+               WHEN PGM6-C
+                   MOVE 'PGM6-C' TO WS-PGM6-MODE
+               WHEN OTHER
+                   MOVE 'NONE' TO WS-PGM6-MODE
+           END-EVALUATE.
+       9000-RESOLVE-PGM6-EXIT.
+           EXIT.
+
+       9500-CHECK-PGM5.
+           IF RETURN-CODE NOT = 0
+               IF PGM5 NOT = SPACES
+                   CALL PGM5
+               END-IF
+           END-IF.
+       9500-CHECK-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-D-FILES.
+           OPEN INPUT D001
+           PERFORM 8010-READ-D001 THRU 8010-READ-D001-EXIT
+               UNTIL EOF-D001
+           CLOSE D001
+           OPEN INPUT D002
+           PERFORM 8020-READ-D002 THRU 8020-READ-D002-EXIT
+               UNTIL EOF-D002
+           CLOSE D002
+           OPEN INPUT D003
+           PERFORM 8030-READ-D003 THRU 8030-READ-D003-EXIT
+               UNTIL EOF-D003
+           CLOSE D003.
+       8000-COUNT-D-FILES-EXIT.
+           EXIT.
+
+       8010-READ-D001.
+           READ D001
+               AT END SET EOF-D001 TO TRUE
+               NOT AT END ADD 1 TO CT-H1
+           END-READ.
+       8010-READ-D001-EXIT.
+           EXIT.
+
+       8020-READ-D002.
+           READ D002
+               AT END SET EOF-D002 TO TRUE
+               NOT AT END ADD 1 TO CT-H2
+           END-READ.
+       8020-READ-D002-EXIT.
+           EXIT.
+
+       8030-READ-D003.
+           READ D003
+               AT END SET EOF-D003 TO TRUE
+               NOT AT END ADD 1 TO CT-H3
+           END-READ.
+       8030-READ-D003-EXIT.
+           EXIT.
        END PROGRAM test9014b2.
+
+       ID Division.
+       Program-ID. test9014b3.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select E001 Assign Dynamic AM-E21.
+           Select E002 Assign Dynamic AM-E22.
+           Select E003 Assign Dynamic AM-E23.
+           Select E004 Assign Dynamic AM-E24.
+           Select E005 Assign Dynamic AM-E25.
+       Data Division.
+       File Section.
+       FD  E001.
+           COPY GENRECRD.
+       FD  E002.
+           COPY GENRECRD.
+       FD  E003.
+           COPY GENRECRD.
+       FD  E004.
+           COPY GENRECRD.
+       FD  E005.
+           COPY GENRECRD.
+       Working-Storage Section.
+       01  WORK-AREAS.
+           05  PGM6                  PIC X(008) VALUE SPACES.
+               88  PGM6-B                       VALUE 'PGMB0006'.
+               88  PGM6-C                       VALUE 'PGMC0006'.
+           05  WS-EOF-E001           PIC X(01) VALUE 'N'.
+               88  EOF-E001                    VALUE 'Y'.
+           05  WS-EOF-E002           PIC X(01) VALUE 'N'.
+               88  EOF-E002                    VALUE 'Y'.
+           05  WS-EOF-E003           PIC X(01) VALUE 'N'.
+               88  EOF-E003                    VALUE 'Y'.
+           05  WS-PGM6-MODE          PIC X(08) VALUE SPACES.
+       Procedure Division.
+       0000-MAINLINE.
+           SET PGM6-B TO TRUE
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B3' 'SET ' WS-PGM6-MODE PGM6
+           CALL PGM6
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 9000-RESOLVE-PGM6 THRU 9000-RESOLVE-PGM6-EXIT
+           CALL 'test9014au' USING 'TEST9014B3' 'CALL' WS-PGM6-MODE PGM6
+           CALL PGM3 OF MNO OF DEF OF ABC
+           PERFORM 9500-CHECK-PGM5 THRU 9500-CHECK-PGM5-EXIT
+           PERFORM 8000-COUNT-E-FILES THRU 8000-COUNT-E-FILES-EXIT
+           EXIT PROGRAM.
+
+       9000-RESOLVE-PGM6.
+           EVALUATE TRUE
+               WHEN PGM6-B
+                   MOVE 'PGM6-B' TO WS-PGM6-MODE
+               WHEN PGM6-C
+                   MOVE 'PGM6-C' TO WS-PGM6-MODE
+               WHEN OTHER
+                   MOVE 'NONE' TO WS-PGM6-MODE
+           END-EVALUATE.
+       9000-RESOLVE-PGM6-EXIT.
+           EXIT.
+
+       9500-CHECK-PGM5.
+           IF RETURN-CODE NOT = 0
+               IF PGM5 NOT = SPACES
+                   CALL PGM5
+               END-IF
+           END-IF.
+       9500-CHECK-PGM5-EXIT.
+           EXIT.
+
+       8000-COUNT-E-FILES.
+           OPEN INPUT E001
+           PERFORM 8010-READ-E001 THRU 8010-READ-E001-EXIT
+               UNTIL EOF-E001
+           CLOSE E001
+           OPEN INPUT E002
+           PERFORM 8020-READ-E002 THRU 8020-READ-E002-EXIT
+               UNTIL EOF-E002
+           CLOSE E002
+           OPEN INPUT E003
+           PERFORM 8030-READ-E003 THRU 8030-READ-E003-EXIT
+               UNTIL EOF-E003
+           CLOSE E003.
+       8000-COUNT-E-FILES-EXIT.
+           EXIT.
+
+       8010-READ-E001.
+           READ E001
+               AT END SET EOF-E001 TO TRUE
+               NOT AT END ADD 1 TO CT-I1
+           END-READ.
+       8010-READ-E001-EXIT.
+           EXIT.
+
+       8020-READ-E002.
+           READ E002
+               AT END SET EOF-E002 TO TRUE
+               NOT AT END ADD 1 TO CT-I2
+           END-READ.
+       8020-READ-E002-EXIT.
+           EXIT.
+
+       8030-READ-E003.
+           READ E003
+               AT END SET EOF-E003 TO TRUE
+               NOT AT END ADD 1 TO CT-I3
+           END-READ.
+       8030-READ-E003-EXIT.
+           EXIT.
+       END PROGRAM test9014b3.
        END PROGRAM test9014b.
        END PROGRAM test9014.
