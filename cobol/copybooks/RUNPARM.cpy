@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  RUNPARM - the one-record run-parameter card read by      *
+      *            test9014 before it opens anything else: which  *
+      *            stage to restart from, and which environment   *
+      *            this run's file assignments should resolve     *
+      *            against.                                       *
+      *-----------------------------------------------------------*
+       01  RUNPARM-RECORD.
+           05  RP-RESTART-STAGE      PIC X(10).
+           05  RP-ENVIRONMENT        PIC X(04).
