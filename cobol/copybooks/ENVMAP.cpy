@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  ENVMAP - one row of the environment-keyed file assignment*
+      *           map read by test9014 to resolve each SELECT's   *
+      *           actual target at run time for DEV/TEST/PROD.    *
+      *-----------------------------------------------------------*
+       01  ENVMAP-RECORD.
+           05  EM-ENVIRONMENT        PIC X(04).
+           05  EM-ASSIGN-KEY         PIC X(08).
+           05  EM-ASSIGN-VALUE       PIC X(20).
