@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      *  AUDREC - audit trail record written by test9014au for   *
+      *           every SET of PGM6-B/PGM6-C and every resulting  *
+      *           CALL PGM6 across the test9014 chain.            *
+      *-----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUD-DATE              PIC X(08).
+           05  AUD-TIME              PIC X(08).
+           05  AUD-CALLING-PROGRAM   PIC X(10).
+           05  AUD-EVENT             PIC X(04).
+           05  AUD-MODE              PIC X(08).
+           05  AUD-RESOLVED-PROGRAM  PIC X(08).
