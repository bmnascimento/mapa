@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------*
+      *  RPTREC - one print line of the end-of-cycle control      *
+      *           total report written by test9014.               *
+      *-----------------------------------------------------------*
+       01  CTL-RPT-RECORD.
+           05  CTL-RPT-LINE          PIC X(132).
