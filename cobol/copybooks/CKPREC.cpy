@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  CKPREC - checkpoint record written by test9014ck after   *
+      *           each major CALL boundary in the test9014 chain  *
+      *           so a failed run can be resubmitted starting at  *
+      *           the stage that did not complete.                *
+      *-----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKP-STAGE             PIC X(10).
+           05  CKP-STATUS            PIC X(08).
+           05  CKP-DATE              PIC X(08).
+           05  CKP-TIME              PIC X(08).
