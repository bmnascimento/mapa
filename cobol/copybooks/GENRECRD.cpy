@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------*
+      *  GENRECRD - generic 80-byte data record, shared by the    *
+      *             numbered file-control entries (xx1-xx3) in    *
+      *             the test9014 chain.                           *
+      *-----------------------------------------------------------*
+       01  GENERIC-RECORD.
+           05  GEN-REC-DATA          PIC X(80).
