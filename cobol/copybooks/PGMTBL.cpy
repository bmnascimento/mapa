@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  PGMTBL - one row of the program-name control file read  *
+      *           by test9014 at the top of its procedure         *
+      *           division to populate the GLOBAL-AREAS PGM2/     *
+      *           PGM3 dynamic-call targets.                      *
+      *-----------------------------------------------------------*
+       01  PGMTBL-RECORD.
+           05  PGMTBL-KEY            PIC X(08).
+           05  PGMTBL-VALUE          PIC X(08).
